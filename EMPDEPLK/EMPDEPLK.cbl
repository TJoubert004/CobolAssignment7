@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EMPDEPLK.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT DEPTPARM ASSIGN TO DEPTPARM.
+           SELECT EMPMASTI ASSIGN TO EMPMASTI
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS DYNAMIC
+                           RECORD KEY IS IR-EMPLOYEE-ID
+                           ALTERNATE RECORD KEY IS IR-DEPART-CODE
+                               WITH DUPLICATES.
+           SELECT DEPTLKRP ASSIGN TO DEPTLKRP
+                           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  DEPTPARM.
+
+       01  DEPARTMENT-PARM-RECORD.
+           05  DP-DEPART-CODE          PIC X(5).
+           05  FILLER                  PIC X(52).
+
+       FD  EMPMASTI.
+
+       01  EMPLOYEE-RECORD-AREA.
+           05  IR-EMPLOYEE-ID          PIC X(5).
+           05  IR-EMPLOYEE-NAME        PIC X(30).
+           05  IR-DEPART-CODE          PIC X(5).
+           05  IR-JOB-CLASS            PIC X(2).
+           05  IR-ANNUAL-SALARY        PIC S9(5)V99.
+           05  IR-VACATION-HOURS       PIC S9(3).
+           05  IR-SICK-HOURS           PIC S9(3)V99.
+
+       FD  DEPTLKRP.
+
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  DEPTPARM-EOF-SWITCH     PIC X    VALUE "N".
+               88  DEPTPARM-EOF                 VALUE "Y".
+           05  EMPMAST-EOF-SWITCH      PIC X    VALUE "N".
+               88  EMPMAST-EOF                  VALUE "Y".
+
+       01  WANTED-DEPART-CODE         PIC X(5).
+
+       01  EMPLOYEE-COUNT              PIC S9(5) COMP VALUE ZERO.
+
+       01  HEADING-LINE-1.
+           05  FILLER                  PIC X(23)
+               VALUE "EMPLOYEES FOR DEPT - ".
+           05  HL-DEPART-CODE          PIC X(5).
+           05  FILLER                  PIC X(104) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  DL-EMPLOYEE-ID          PIC X(5).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-EMPLOYEE-NAME        PIC X(30).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-JOB-CLASS            PIC X(2).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  DL-ANNUAL-SALARY        PIC Z(6)9.99.
+           05  FILLER                  PIC X(73)  VALUE SPACES.
+
+       01  NOT-FOUND-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "NO EMPLOYEES FOUND FOR DEPT - ".
+           05  NF-DEPART-CODE          PIC X(5).
+           05  FILLER                  PIC X(97)  VALUE SPACES.
+
+       01  COUNT-LINE.
+           05  FILLER                  PIC X(20)
+               VALUE "EMPLOYEES LISTED - ".
+           05  CL-EMPLOYEE-COUNT       PIC ZZZZ9.
+           05  FILLER                  PIC X(107) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-LOOKUP-DEPARTMENT-EMPLOYEES.
+
+           OPEN INPUT  DEPTPARM
+                INPUT  EMPMASTI
+                OUTPUT DEPTLKRP.
+           PERFORM 100-READ-DEPARTMENT-PARM.
+           IF NOT DEPTPARM-EOF
+               PERFORM 200-LIST-DEPARTMENT-EMPLOYEES.
+           CLOSE DEPTPARM
+                 EMPMASTI
+                 DEPTLKRP.
+           STOP RUN.
+
+       100-READ-DEPARTMENT-PARM.
+
+           READ DEPTPARM
+               AT END
+                   SET DEPTPARM-EOF TO TRUE.
+
+       200-LIST-DEPARTMENT-EMPLOYEES.
+
+           MOVE DP-DEPART-CODE TO WANTED-DEPART-CODE
+                                   IR-DEPART-CODE.
+           MOVE WANTED-DEPART-CODE TO HL-DEPART-CODE.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+
+           START EMPMASTI KEY IS EQUAL TO IR-DEPART-CODE
+               INVALID KEY
+                   SET EMPMAST-EOF TO TRUE.
+
+           PERFORM 210-READ-NEXT-DEPARTMENT-RECORD
+               UNTIL EMPMAST-EOF.
+
+           IF EMPLOYEE-COUNT = ZERO
+               MOVE WANTED-DEPART-CODE TO NF-DEPART-CODE
+               WRITE REPORT-LINE FROM NOT-FOUND-LINE
+           ELSE
+               MOVE EMPLOYEE-COUNT TO CL-EMPLOYEE-COUNT
+               WRITE REPORT-LINE FROM COUNT-LINE.
+
+       210-READ-NEXT-DEPARTMENT-RECORD.
+
+           READ EMPMASTI NEXT RECORD
+               AT END
+                   SET EMPMAST-EOF TO TRUE.
+           IF NOT EMPMAST-EOF
+               IF IR-DEPART-CODE NOT = WANTED-DEPART-CODE
+                   SET EMPMAST-EOF TO TRUE
+               ELSE
+                   ADD 1 TO EMPLOYEE-COUNT
+                   PERFORM 220-WRITE-DETAIL-LINE.
+
+       220-WRITE-DETAIL-LINE.
+
+           MOVE IR-EMPLOYEE-ID TO DL-EMPLOYEE-ID.
+           MOVE IR-EMPLOYEE-NAME TO DL-EMPLOYEE-NAME.
+           MOVE IR-JOB-CLASS TO DL-JOB-CLASS.
+           MOVE IR-ANNUAL-SALARY TO DL-ANNUAL-SALARY.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
