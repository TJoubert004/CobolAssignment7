@@ -11,7 +11,11 @@
            SELECT EMPMASTI ASSIGN TO EMPMASTI
                            ORGANIZATION IS INDEXED
                            ACCESS IS SEQUENTIAL
-                           RECORD KEY IS IR-EMPLOYEE-ID.
+                           RECORD KEY IS IR-EMPLOYEE-ID
+                           ALTERNATE RECORD KEY IS IR-DEPART-CODE
+                               WITH DUPLICATES.
+           SELECT CTLRPT  ASSIGN TO CTLRPT
+                           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -25,7 +29,16 @@
 
        01  INDEXED-RECORD-AREA.
            05  IR-EMPLOYEE-ID          PIC X(5).
-           05  FILLER                  PIC X(52).
+           05  IR-EMPLOYEE-NAME        PIC X(30).
+           05  IR-DEPART-CODE          PIC X(5).
+           05  IR-JOB-CLASS            PIC X(2).
+           05  IR-ANNUAL-SALARY        PIC S9(5)V99.
+           05  IR-VACATION-HOURS       PIC S9(3).
+           05  IR-SICK-HOURS           PIC S9(3)V99.
+
+       FD  CTLRPT.
+
+       01  REPORT-LINE                PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -35,24 +48,71 @@
 
        01  EMPLOYEE-MASTER-RECORD.
            05  EM-EMPLOYEE-ID            PIC X(5).
-           05  FILLER                    PIC X(52).
+           05  EM-EMPLOYEE-NAME          PIC X(30).
+           05  EM-DEPART-CODE            PIC X(5).
+           05  EM-JOB-CLASS              PIC X(2).
+           05  EM-ANNUAL-SALARY          PIC S9(5)V99.
+           05  EM-VACATION-HOURS         PIC S9(3).
+           05  EM-SICK-HOURS             PIC S9(3)V99.
+
+       01  CONTROL-COUNTERS.
+           05  RECORDS-READ-COUNT      PIC 9(7)  VALUE ZERO.
+           05  RECORDS-WRITTEN-COUNT   PIC 9(7)  VALUE ZERO.
+           05  RECORDS-REJECTED-COUNT  PIC 9(7)  VALUE ZERO.
+
+       01  HEADING-LINE.
+           05  FILLER                  PIC X(35)
+               VALUE "EMPIND01 CONVERSION CONTROL REPORT".
+           05  FILLER                  PIC X(45) VALUE SPACES.
+
+       01  REJECT-LINE.
+           05  FILLER                  PIC X(25)
+               VALUE "REJECTED - EMPLOYEE ID ".
+           05  RL-EMPLOYEE-ID          PIC X(5).
+           05  FILLER                  PIC X(50) VALUE SPACES.
+
+       01  TOTALS-LINE-1.
+           05  FILLER                  PIC X(21)
+               VALUE "RECORDS READ     - ".
+           05  TL1-RECORDS-READ        PIC ZZZZZZ9.
+           05  FILLER                  PIC X(52) VALUE SPACES.
+
+       01  TOTALS-LINE-2.
+           05  FILLER                  PIC X(21)
+               VALUE "RECORDS WRITTEN  - ".
+           05  TL2-RECORDS-WRITTEN     PIC ZZZZZZ9.
+           05  FILLER                  PIC X(52) VALUE SPACES.
+
+       01  TOTALS-LINE-3.
+           05  FILLER                  PIC X(21)
+               VALUE "RECORDS REJECTED - ".
+           05  TL3-RECORDS-REJECTED    PIC ZZZZZZ9.
+           05  FILLER                  PIC X(52) VALUE SPACES.
+
+       01  BLANK-LINE                 PIC X(80) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
        000-CREATE-EMPENTORY-FILE.
 
            OPEN INPUT  OLDEMP
-                OUTPUT EMPMASTI.
+                OUTPUT EMPMASTI
+                OUTPUT CTLRPT.
+           WRITE REPORT-LINE FROM HEADING-LINE.
+           WRITE REPORT-LINE FROM BLANK-LINE.
            PERFORM 100-CREATE-EMPENTORY-RECORD
                UNTIL EMPMAST-EOF.
+           PERFORM 200-WRITE-CONTROL-TOTALS.
            CLOSE OLDEMP
-                 EMPMASTI.
+                 EMPMASTI
+                 CTLRPT.
            STOP RUN.
 
        100-CREATE-EMPENTORY-RECORD.
 
            PERFORM 110-READ-SEQUENTIAL-RECORD.
            IF NOT EMPMAST-EOF
+               ADD 1 TO RECORDS-READ-COUNT
                PERFORM 120-WRITE-INDEXED-RECORD.
 
        110-READ-SEQUENTIAL-RECORD.
@@ -67,4 +127,22 @@
                INVALID KEY
                    DISPLAY "WRITE ERROR ON EMPMASTI FOR ITEM NUMBER "
                        EM-EMPLOYEE-ID
-                   SET EMPMAST-EOF TO TRUE.
+                   ADD 1 TO RECORDS-REJECTED-COUNT
+                   PERFORM 130-WRITE-REJECT-LINE
+               NOT INVALID KEY
+                   ADD 1 TO RECORDS-WRITTEN-COUNT.
+
+       130-WRITE-REJECT-LINE.
+
+           MOVE EM-EMPLOYEE-ID TO RL-EMPLOYEE-ID.
+           WRITE REPORT-LINE FROM REJECT-LINE.
+
+       200-WRITE-CONTROL-TOTALS.
+
+           WRITE REPORT-LINE FROM BLANK-LINE.
+           MOVE RECORDS-READ-COUNT TO TL1-RECORDS-READ.
+           WRITE REPORT-LINE FROM TOTALS-LINE-1.
+           MOVE RECORDS-WRITTEN-COUNT TO TL2-RECORDS-WRITTEN.
+           WRITE REPORT-LINE FROM TOTALS-LINE-2.
+           MOVE RECORDS-REJECTED-COUNT TO TL3-RECORDS-REJECTED.
+           WRITE REPORT-LINE FROM TOTALS-LINE-3.
