@@ -9,12 +9,21 @@
        FILE-CONTROL.
 
            SELECT EMPTRAN  ASSIGN TO EMPTRAN.
+           SELECT OPTIONAL EMPCKPT  ASSIGN TO EMPCKPT.
            SELECT EMPMASTI  ASSIGN TO EMPMASTI
                            ORGANIZATION IS INDEXED
                            ACCESS IS RANDOM
-                           RECORD KEY IS EM-EMPLOYEE-ID.
+                           RECORD KEY IS IR-EMPLOYEE-ID
+                           ALTERNATE RECORD KEY IS IR-DEPART-CODE
+                               WITH DUPLICATES.
            SELECT ERRTRAN  ASSIGN TO ERRTRAN
                            FILE STATUS IS ERRTRAN-FILE-STATUS.
+           SELECT EMPAUDIT ASSIGN TO EMPAUDIT
+                           FILE STATUS IS EMPAUDIT-FILE-STATUS.
+           SELECT EMPHIST  ASSIGN TO EMPHIST
+                           FILE STATUS IS EMPHIST-FILE-STATUS.
+           SELECT CTLRPT   ASSIGN TO CTLRPT
+                           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -24,15 +33,70 @@
 
        01  TRANSACTION-RECORD      PIC X(57).
 
+       FD  EMPCKPT.
+
+       01  CHECKPOINT-RECORD-AREA.
+           05  CK-TRANSACTION-COUNT    PIC 9(7).
+           05  CK-LAST-EMPLOYEE-ID     PIC X(5).
+           05  FILLER                  PIC X(45).
+
        FD  EMPMASTI.
 
        01  EMPLOYEE-RECORD-AREA.
            05  IR-EMPLOYEE-ID          PIC X(5).
-           05  FILLER              PIC X(52).
+           05  IR-EMPLOYEE-NAME        PIC X(30).
+           05  IR-DEPART-CODE          PIC X(5).
+           05  IR-JOB-CLASS            PIC X(2).
+           05  IR-ANNUAL-SALARY        PIC S9(5)V99.
+           05  IR-VACATION-HOURS       PIC S9(3).
+           05  IR-SICK-HOURS           PIC S9(3)V99.
 
        FD  ERRTRAN.
 
-       01  ERROR-TRANSACTION       PIC X(50).
+       01  ERROR-TRANSACTION.
+           05  ET-ERR-REASON-CODE     PIC X.
+               88  ERR-DUPLICATE-ADD          VALUE "1".
+               88  ERR-MASTER-NOT-FOUND-CHG   VALUE "2".
+               88  ERR-MASTER-NOT-FOUND-DEL   VALUE "3".
+               88  ERR-VALIDATION-FAILED      VALUE "4".
+               88  ERR-MASTER-NOT-FOUND-LEAVE VALUE "5".
+               88  ERR-FRACTIONAL-VACATION-HOURS VALUE "6".
+               88  ERR-UNKNOWN-TRANSACTION-CODE VALUE "7".
+           05  ET-ERR-EMPLOYEE-DATA    PIC X(49).
+
+       FD  EMPAUDIT.
+
+       01  AUDIT-RECORD.
+           05  AU-TRANSACTION-CODE     PIC X.
+           05  AU-EMPLOYEE-ID          PIC X(5).
+           05  AU-DATE                 PIC 9(8).
+           05  AU-TIME                 PIC 9(8).
+           05  AU-BEFORE-IMAGE.
+               10  AU-BEFORE-EMPLOYEE-NAME PIC X(30).
+               10  AU-BEFORE-DEPART-CODE   PIC X(5).
+               10  AU-BEFORE-JOB-CLASS     PIC X(2).
+               10  AU-BEFORE-ANNUAL-SALARY PIC S9(5)V99.
+           05  AU-AFTER-IMAGE.
+               10  AU-AFTER-EMPLOYEE-NAME  PIC X(30).
+               10  AU-AFTER-DEPART-CODE    PIC X(5).
+               10  AU-AFTER-JOB-CLASS      PIC X(2).
+               10  AU-AFTER-ANNUAL-SALARY  PIC S9(5)V99.
+
+       FD  EMPHIST.
+
+       01  HISTORY-RECORD-AREA.
+           05  HI-EMPLOYEE-ID          PIC X(5).
+           05  HI-EMPLOYEE-NAME        PIC X(30).
+           05  HI-DEPART-CODE          PIC X(5).
+           05  HI-JOB-CLASS            PIC X(2).
+           05  HI-ANNUAL-SALARY        PIC S9(5)V99.
+           05  HI-VACATION-HOURS       PIC S9(3).
+           05  HI-SICK-HOURS           PIC S9(3)V99.
+           05  HI-TERMINATION-DATE     PIC 9(8).
+
+       FD  CTLRPT.
+
+       01  REPORT-LINE                PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -41,22 +105,107 @@
                88  TRANSACTION-EOF             VALUE "Y".
            05  MASTER-FOUND-SWITCH     PIC X   VALUE "Y".
                88  MASTER-FOUND                VALUE "Y".
+           05  CHECKPOINT-FOUND-SWITCH PIC X   VALUE "N".
+               88  CHECKPOINT-FOUND            VALUE "Y".
+
+       01  RESTART-FIELDS.
+           05  CHECKPOINT-INTERVAL     PIC 9(3)  VALUE 1.
+           05  TRANSACTION-COUNT       PIC 9(7)  VALUE ZERO.
+           05  LAST-EMPLOYEE-ID-PROCESSED
+                                       PIC X(5)  VALUE SPACES.
+           05  RESTART-SKIP-COUNT      PIC 9(7)  VALUE ZERO.
+           05  SKIP-RECORDS-READ       PIC 9(7)  VALUE ZERO.
+           05  CHECKPOINT-QUOTIENT     PIC 9(7).
+           05  CHECKPOINT-REMAINDER    PIC 9(3).
 
        01  FILE-STATUS-FIELDS.
            05  ERRTRAN-FILE-STATUS     PIC XX.
                88  ERRTRAN-SUCCESSFUL          VALUE "00".
+           05  EMPAUDIT-FILE-STATUS    PIC XX.
+               88  EMPAUDIT-SUCCESSFUL         VALUE "00".
+           05  EMPHIST-FILE-STATUS     PIC XX.
+               88  EMPHIST-SUCCESSFUL          VALUE "00".
+
+       01  ERROR-REASON-FIELDS.
+           05  ERROR-REASON-CODE      PIC X  VALUE "1".
+
+       01  VACATION-HOURS-WHOLE-PART  PIC S9(3).
+
+       01  CONTROL-TOTALS.
+           05  CT-ADDS-COUNT           PIC 9(7)  VALUE ZERO.
+           05  CT-CHANGES-COUNT        PIC 9(7)  VALUE ZERO.
+           05  CT-DELETES-COUNT        PIC 9(7)  VALUE ZERO.
+           05  CT-LEAVE-COUNT          PIC 9(7)  VALUE ZERO.
+           05  CT-REJECTS-COUNT        PIC 9(7)  VALUE ZERO.
+           05  CT-TRANSACTIONS-COUNT   PIC 9(7)  VALUE ZERO.
+
+       01  CTL-HEADING-LINE.
+           05  FILLER                  PIC X(36)
+               VALUE "EMPIND02 MAINTENANCE CONTROL TOTALS".
+           05  FILLER                  PIC X(44) VALUE SPACES.
+
+       01  CTL-TOTALS-LINE.
+           05  FILLER                  PIC X(21) VALUE SPACES.
+           05  CTL-LABEL               PIC X(22).
+           05  CTL-VALUE               PIC ZZZZZZ9.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+
+       01  CTL-BLANK-LINE              PIC X(80) VALUE SPACES.
+
+       01  VALIDATION-SWITCHES.
+           05  VALID-TRANSACTION-SWITCH  PIC X  VALUE "Y".
+               88  VALID-TRANSACTION            VALUE "Y".
+               88  INVALID-TRANSACTION          VALUE "N".
+           05  VALIDATION-MODE-SWITCH     PIC X  VALUE "A".
+               88  VALIDATE-FOR-ADD-RECORD       VALUE "A".
+               88  VALIDATE-FOR-CHANGE-RECORD    VALUE "C".
+
+       01  VALID-DEPARTMENT-VALUES.
+           05  FILLER                  PIC X(5)  VALUE "00100".
+           05  FILLER                  PIC X(5)  VALUE "00200".
+           05  FILLER                  PIC X(5)  VALUE "00300".
+           05  FILLER                  PIC X(5)  VALUE "00400".
+           05  FILLER                  PIC X(5)  VALUE "00500".
+
+       01  VALID-DEPARTMENT-TABLE REDEFINES VALID-DEPARTMENT-VALUES.
+           05  VALID-DEPARTMENT-ENTRY OCCURS 5 TIMES
+                   INDEXED BY DEPT-IDX
+                                       PIC X(5).
+
+       01  VALID-JOB-CLASS-VALUES.
+           05  FILLER                  PIC X(2)  VALUE "01".
+           05  FILLER                  PIC X(2)  VALUE "02".
+           05  FILLER                  PIC X(2)  VALUE "03".
+           05  FILLER                  PIC X(2)  VALUE "04".
+           05  FILLER                  PIC X(2)  VALUE "05".
+
+       01  VALID-JOB-CLASS-TABLE REDEFINES VALID-JOB-CLASS-VALUES.
+           05  VALID-JOB-CLASS-ENTRY  OCCURS 5 TIMES
+                   INDEXED BY JOBC-IDX
+                                       PIC X(2).
+
+       01  SALARY-RANGE-LIMITS.
+           05  MINIMUM-ANNUAL-SALARY   PIC S9(5)V99  VALUE 10000.00.
+           05  MAXIMUM-ANNUAL-SALARY   PIC S9(5)V99  VALUE 95000.00.
 
        01  EMPLOYEE-TRANSACTION.
            05  ET-TRANSACTION-CODE       PIC X.
                88  ADD-RECORD                  VALUE "A".
                88  CHANGE-RECORD               VALUE "C".
                88  DELETE-RECORD               VALUE "D".
+               88  VACATION-TRANSACTION        VALUE "V".
+               88  SICK-TRANSACTION            VALUE "S".
            05  ET-MASTER-DATA.
                10  ET-EMPLOYEE-ID        PIC X(5).
                10  ET-EMPLOYEE-NAME      PIC X(30).
                10  ET-DEPART-CODE        PIC X(5).
                10  ET-JOB-CLASS          PIC X(2).
                10  ET-ANNUAL-SALARY      PIC S9(5)V99.
+               10  FILLER                PIC X(7).
+           05  ET-LEAVE-DATA REDEFINES ET-MASTER-DATA.
+               10  ET-LEAVE-EMPLOYEE-ID  PIC X(5).
+               10  ET-LEAVE-HOURS        PIC S9(3)V99.
+               10  FILLER                PIC X(46).
 
        01  EMPLOYEE-MASTER-RECORD.
            05  EM-EMPLOYEE-ID            PIC X(5).
@@ -73,34 +222,125 @@
 
            OPEN INPUT  EMPTRAN
                 I-O    EMPMASTI
-                OUTPUT ERRTRAN.
+                OUTPUT CTLRPT.
+           PERFORM 002-READ-CHECKPOINT-RECORD.
+           PERFORM 004-OPEN-AUDIT-TRAIL-FILES.
+           PERFORM 005-RESTART-FROM-CHECKPOINT.
            PERFORM 300-MAINTAIN-EMPLOYEE-RECORD
                UNTIL TRANSACTION-EOF.
+           PERFORM 900-WRITE-CONTROL-TOTALS.
+           PERFORM 905-CLEAR-CHECKPOINT-RECORD.
            CLOSE EMPTRAN
                  EMPMASTI
-                 ERRTRAN.
+                 ERRTRAN
+                 EMPAUDIT
+                 EMPHIST
+                 CTLRPT.
            STOP RUN.
 
+       002-READ-CHECKPOINT-RECORD.
+
+           OPEN INPUT EMPCKPT.
+           READ EMPCKPT INTO CHECKPOINT-RECORD-AREA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET CHECKPOINT-FOUND TO TRUE.
+           CLOSE EMPCKPT.
+
+       004-OPEN-AUDIT-TRAIL-FILES.
+
+           IF CHECKPOINT-FOUND
+               OPEN EXTEND ERRTRAN
+           ELSE
+               OPEN OUTPUT ERRTRAN.
+
+           OPEN EXTEND EMPAUDIT.
+           OPEN EXTEND EMPHIST.
+
+       005-RESTART-FROM-CHECKPOINT.
+
+           IF CHECKPOINT-FOUND
+               MOVE CK-TRANSACTION-COUNT TO RESTART-SKIP-COUNT
+                                            TRANSACTION-COUNT
+               MOVE CK-LAST-EMPLOYEE-ID TO LAST-EMPLOYEE-ID-PROCESSED
+               PERFORM 010-SKIP-TRANSACTION-RECORD
+                   UNTIL SKIP-RECORDS-READ >= RESTART-SKIP-COUNT
+                      OR TRANSACTION-EOF
+               DISPLAY "EMPIND02 RESTARTING AFTER TRANSACTION COUNT "
+                   CK-TRANSACTION-COUNT
+               DISPLAY "LAST EMPLOYEE ID PROCESSED WAS "
+                   CK-LAST-EMPLOYEE-ID.
+
+       010-SKIP-TRANSACTION-RECORD.
+
+           READ EMPTRAN
+               AT END
+                   SET TRANSACTION-EOF TO TRUE.
+           IF NOT TRANSACTION-EOF
+               ADD 1 TO SKIP-RECORDS-READ.
+
        300-MAINTAIN-EMPLOYEE-RECORD.
 
            PERFORM 310-READ-EMPLOYEE-TRANSACTION.
            IF NOT TRANSACTION-EOF
+               ADD 1 TO CT-TRANSACTIONS-COUNT
                PERFORM 320-READ-EMPLOYEE-MASTER
                IF DELETE-RECORD
                    IF MASTER-FOUND
                        PERFORM 330-DELETE-EMPLOYEE-RECORD
                    ELSE
+                       MOVE "3" TO ERROR-REASON-CODE
                        PERFORM 380-WRITE-ERROR-TRANSACTION
                ELSE IF ADD-RECORD
                    IF MASTER-FOUND
+                       MOVE "1" TO ERROR-REASON-CODE
                        PERFORM 380-WRITE-ERROR-TRANSACTION
                    ELSE
-                       PERFORM 340-ADD-EMPLOYEE-RECORD
+                       SET VALIDATE-FOR-ADD-RECORD TO TRUE
+                       PERFORM 345-VALIDATE-TRANSACTION-DATA
+                       IF VALID-TRANSACTION
+                           PERFORM 340-ADD-EMPLOYEE-RECORD
+                       ELSE
+                           PERFORM 324-SET-VALIDATION-FAILURE-DATA
+                           MOVE "4" TO ERROR-REASON-CODE
+                           PERFORM 380-WRITE-ERROR-TRANSACTION
                ELSE IF CHANGE-RECORD
                    IF MASTER-FOUND
-                       PERFORM 360-CHANGE-EMPLOYEE-RECORD
+                       SET VALIDATE-FOR-CHANGE-RECORD TO TRUE
+                       PERFORM 345-VALIDATE-TRANSACTION-DATA
+                       IF VALID-TRANSACTION
+                           PERFORM 360-CHANGE-EMPLOYEE-RECORD
+                       ELSE
+                           PERFORM 324-SET-VALIDATION-FAILURE-DATA
+                           MOVE "4" TO ERROR-REASON-CODE
+                           PERFORM 380-WRITE-ERROR-TRANSACTION
+                   ELSE
+                       MOVE "2" TO ERROR-REASON-CODE
+                       PERFORM 380-WRITE-ERROR-TRANSACTION
+               ELSE IF VACATION-TRANSACTION
+                   IF MASTER-FOUND
+                       PERFORM 394-VALIDATE-VACATION-HOURS
+                       IF VALID-TRANSACTION
+                           PERFORM 390-POST-VACATION-TRANSACTION
+                       ELSE
+                           MOVE "6" TO ERROR-REASON-CODE
+                           PERFORM 380-WRITE-ERROR-TRANSACTION
                    ELSE
-                       PERFORM 380-WRITE-ERROR-TRANSACTION.
+                       MOVE "5" TO ERROR-REASON-CODE
+                       PERFORM 380-WRITE-ERROR-TRANSACTION
+               ELSE IF SICK-TRANSACTION
+                   IF MASTER-FOUND
+                       PERFORM 392-POST-SICK-TRANSACTION
+                   ELSE
+                       MOVE "5" TO ERROR-REASON-CODE
+                       PERFORM 380-WRITE-ERROR-TRANSACTION
+               ELSE
+                   MOVE "7" TO ERROR-REASON-CODE
+                   PERFORM 380-WRITE-ERROR-TRANSACTION.
+
+           IF NOT TRANSACTION-EOF
+               PERFORM 396-UPDATE-CHECKPOINT-COUNTERS.
 
        310-READ-EMPLOYEE-TRANSACTION.
 
@@ -110,19 +350,106 @@
 
        320-READ-EMPLOYEE-MASTER.
 
-           MOVE IR-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+           MOVE ET-EMPLOYEE-ID TO IR-EMPLOYEE-ID.
            READ EMPMASTI INTO EMPLOYEE-MASTER-RECORD
                INVALID KEY
                    MOVE "N" TO MASTER-FOUND-SWITCH
+                   PERFORM 322-SET-NOT-FOUND-IDENTIFICATION
                NOT INVALID KEY
                    SET MASTER-FOUND TO TRUE.
 
+       322-SET-NOT-FOUND-IDENTIFICATION.
+
+           MOVE ET-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+           IF VACATION-TRANSACTION OR SICK-TRANSACTION
+               MOVE SPACES TO EM-EMPLOYEE-NAME
+           ELSE
+               MOVE ET-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME.
+           MOVE SPACES TO EM-DEPART-CODE
+                           EM-JOB-CLASS.
+           MOVE ZEROS TO EM-ANNUAL-SALARY
+                          EM-VACATION-HOURS
+                          EM-SICK-HOURS.
+
+       324-SET-VALIDATION-FAILURE-DATA.
+
+           MOVE ET-DEPART-CODE TO EM-DEPART-CODE.
+           MOVE ET-JOB-CLASS TO EM-JOB-CLASS.
+           MOVE ET-ANNUAL-SALARY TO EM-ANNUAL-SALARY.
+
        330-DELETE-EMPLOYEE-RECORD.
 
-           DELETE EMPMASTI.
+           MOVE EM-EMPLOYEE-NAME TO AU-BEFORE-EMPLOYEE-NAME.
+           MOVE EM-DEPART-CODE TO AU-BEFORE-DEPART-CODE.
+           MOVE EM-JOB-CLASS TO AU-BEFORE-JOB-CLASS.
+           MOVE EM-ANNUAL-SALARY TO AU-BEFORE-ANNUAL-SALARY.
+           MOVE SPACES TO AU-AFTER-EMPLOYEE-NAME
+                           AU-AFTER-DEPART-CODE
+                           AU-AFTER-JOB-CLASS.
+           MOVE ZEROS TO AU-AFTER-ANNUAL-SALARY.
+
+           PERFORM 332-WRITE-HISTORY-RECORD.
+
+           IF EMPHIST-SUCCESSFUL
+               DELETE EMPMASTI
+               PERFORM 385-WRITE-AUDIT-RECORD
+               ADD 1 TO CT-DELETES-COUNT.
+
+       332-WRITE-HISTORY-RECORD.
+
+           MOVE EM-EMPLOYEE-ID      TO HI-EMPLOYEE-ID.
+           MOVE EM-EMPLOYEE-NAME    TO HI-EMPLOYEE-NAME.
+           MOVE EM-DEPART-CODE      TO HI-DEPART-CODE.
+           MOVE EM-JOB-CLASS        TO HI-JOB-CLASS.
+           MOVE EM-ANNUAL-SALARY    TO HI-ANNUAL-SALARY.
+           MOVE EM-VACATION-HOURS   TO HI-VACATION-HOURS.
+           MOVE EM-SICK-HOURS       TO HI-SICK-HOURS.
+           ACCEPT HI-TERMINATION-DATE FROM DATE YYYYMMDD.
+           WRITE HISTORY-RECORD-AREA.
+           IF NOT EMPHIST-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON EMPHIST FOR ITEM NUMBER "
+                   EM-EMPLOYEE-ID
+               DISPLAY "FILE STATUS CODE IS " EMPHIST-FILE-STATUS
+               SET TRANSACTION-EOF TO TRUE.
+
+       345-VALIDATE-TRANSACTION-DATA.
+
+           SET VALID-TRANSACTION TO TRUE.
+
+           IF VALIDATE-FOR-ADD-RECORD OR ET-DEPART-CODE NOT = SPACES
+               SET DEPT-IDX TO 1
+               SEARCH VALID-DEPARTMENT-ENTRY
+                   AT END
+                       SET INVALID-TRANSACTION TO TRUE
+                   WHEN VALID-DEPARTMENT-ENTRY (DEPT-IDX)
+                            = ET-DEPART-CODE
+                       CONTINUE.
+
+           IF VALID-TRANSACTION
+               IF VALIDATE-FOR-ADD-RECORD
+                  OR ET-JOB-CLASS NOT = SPACES
+                   SET JOBC-IDX TO 1
+                   SEARCH VALID-JOB-CLASS-ENTRY
+                       AT END
+                           SET INVALID-TRANSACTION TO TRUE
+                       WHEN VALID-JOB-CLASS-ENTRY (JOBC-IDX)
+                                = ET-JOB-CLASS
+                           CONTINUE.
+
+           IF VALID-TRANSACTION
+               IF VALIDATE-FOR-ADD-RECORD
+                  OR ET-ANNUAL-SALARY NOT = ZEROS
+                   IF ET-ANNUAL-SALARY < MINIMUM-ANNUAL-SALARY
+                      OR ET-ANNUAL-SALARY > MAXIMUM-ANNUAL-SALARY
+                       SET INVALID-TRANSACTION TO TRUE.
 
        340-ADD-EMPLOYEE-RECORD.
 
+           MOVE SPACES TO AU-BEFORE-EMPLOYEE-NAME
+                           AU-BEFORE-DEPART-CODE
+                           AU-BEFORE-JOB-CLASS.
+           MOVE ZEROS TO AU-BEFORE-ANNUAL-SALARY.
+
            MOVE ET-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
            MOVE ET-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME.
            MOVE ET-DEPART-CODE TO EM-DEPART-CODE.
@@ -131,6 +458,14 @@
 
            PERFORM 350-WRITE-EMPLOYEE-RECORD.
 
+           IF NOT TRANSACTION-EOF
+               MOVE EM-EMPLOYEE-NAME TO AU-AFTER-EMPLOYEE-NAME
+               MOVE EM-DEPART-CODE TO AU-AFTER-DEPART-CODE
+               MOVE EM-JOB-CLASS TO AU-AFTER-JOB-CLASS
+               MOVE EM-ANNUAL-SALARY TO AU-AFTER-ANNUAL-SALARY
+               PERFORM 385-WRITE-AUDIT-RECORD
+               ADD 1 TO CT-ADDS-COUNT.
+
        350-WRITE-EMPLOYEE-RECORD.
 
            WRITE EMPLOYEE-RECORD-AREA FROM EMPLOYEE-MASTER-RECORD
@@ -141,6 +476,11 @@
 
        360-CHANGE-EMPLOYEE-RECORD.
 
+           MOVE EM-EMPLOYEE-NAME TO AU-BEFORE-EMPLOYEE-NAME.
+           MOVE EM-DEPART-CODE TO AU-BEFORE-DEPART-CODE.
+           MOVE EM-JOB-CLASS TO AU-BEFORE-JOB-CLASS.
+           MOVE EM-ANNUAL-SALARY TO AU-BEFORE-ANNUAL-SALARY.
+
            IF ET-EMPLOYEE-NAME NOT = SPACE
                MOVE ET-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME.
            IF ET-DEPART-CODE NOT = SPACE
@@ -152,17 +492,104 @@
 
            PERFORM 370-REWRITE-EMPLOYEE-RECORD.
 
+           MOVE EM-EMPLOYEE-NAME TO AU-AFTER-EMPLOYEE-NAME.
+           MOVE EM-DEPART-CODE TO AU-AFTER-DEPART-CODE.
+           MOVE EM-JOB-CLASS TO AU-AFTER-JOB-CLASS.
+           MOVE EM-ANNUAL-SALARY TO AU-AFTER-ANNUAL-SALARY.
+           PERFORM 385-WRITE-AUDIT-RECORD.
+           ADD 1 TO CT-CHANGES-COUNT.
 
        370-REWRITE-EMPLOYEE-RECORD.
 
            REWRITE EMPLOYEE-RECORD-AREA FROM EMPLOYEE-MASTER-RECORD.
 
+       385-WRITE-AUDIT-RECORD.
+
+           MOVE ET-TRANSACTION-CODE TO AU-TRANSACTION-CODE.
+           MOVE EM-EMPLOYEE-ID TO AU-EMPLOYEE-ID.
+           ACCEPT AU-DATE FROM DATE YYYYMMDD.
+           ACCEPT AU-TIME FROM TIME.
+           WRITE AUDIT-RECORD.
+           IF NOT EMPAUDIT-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON EMPAUDIT FOR ITEM NUMBER "
+                   EM-EMPLOYEE-ID
+               DISPLAY "FILE STATUS CODE IS " EMPAUDIT-FILE-STATUS
+               SET TRANSACTION-EOF TO TRUE.
+
        380-WRITE-ERROR-TRANSACTION.
 
-           WRITE ERROR-TRANSACTION FROM EMPLOYEE-MASTER-RECORD .
+           MOVE ERROR-REASON-CODE TO ET-ERR-REASON-CODE.
+           MOVE EMPLOYEE-MASTER-RECORD TO ET-ERR-EMPLOYEE-DATA.
+           WRITE ERROR-TRANSACTION.
            IF NOT ERRTRAN-SUCCESSFUL
                DISPLAY "WRITE ERROR ON ERRTRAN FOR ITEM NUMBER "
-                   EM-EMPLOYEE-ID 
+                   EM-EMPLOYEE-ID
                DISPLAY "FILE STATUS CODE IS " ERRTRAN-FILE-STATUS
                SET TRANSACTION-EOF TO TRUE.
+           ADD 1 TO CT-REJECTS-COUNT.
+
+       394-VALIDATE-VACATION-HOURS.
+
+           SET VALID-TRANSACTION TO TRUE.
+           MOVE ET-LEAVE-HOURS TO VACATION-HOURS-WHOLE-PART.
+           IF VACATION-HOURS-WHOLE-PART NOT = ET-LEAVE-HOURS
+               SET INVALID-TRANSACTION TO TRUE.
+
+       390-POST-VACATION-TRANSACTION.
+
+           ADD ET-LEAVE-HOURS TO EM-VACATION-HOURS.
+           PERFORM 370-REWRITE-EMPLOYEE-RECORD.
+           ADD 1 TO CT-LEAVE-COUNT.
+
+       392-POST-SICK-TRANSACTION.
+
+           ADD ET-LEAVE-HOURS TO EM-SICK-HOURS.
+           PERFORM 370-REWRITE-EMPLOYEE-RECORD.
+           ADD 1 TO CT-LEAVE-COUNT.
+
+       396-UPDATE-CHECKPOINT-COUNTERS.
+
+           ADD 1 TO TRANSACTION-COUNT.
+           MOVE ET-EMPLOYEE-ID TO LAST-EMPLOYEE-ID-PROCESSED.
+           DIVIDE TRANSACTION-COUNT BY CHECKPOINT-INTERVAL
+               GIVING CHECKPOINT-QUOTIENT
+               REMAINDER CHECKPOINT-REMAINDER.
+           IF CHECKPOINT-REMAINDER = ZERO
+               PERFORM 397-WRITE-CHECKPOINT-RECORD.
+
+       397-WRITE-CHECKPOINT-RECORD.
+
+           MOVE TRANSACTION-COUNT TO CK-TRANSACTION-COUNT.
+           MOVE LAST-EMPLOYEE-ID-PROCESSED TO CK-LAST-EMPLOYEE-ID.
+           OPEN OUTPUT EMPCKPT.
+           WRITE CHECKPOINT-RECORD-AREA.
+           CLOSE EMPCKPT.
+
+       900-WRITE-CONTROL-TOTALS.
+
+           WRITE REPORT-LINE FROM CTL-HEADING-LINE.
+           WRITE REPORT-LINE FROM CTL-BLANK-LINE.
+           MOVE "TRANSACTIONS READ" TO CTL-LABEL.
+           MOVE CT-TRANSACTIONS-COUNT TO CTL-VALUE.
+           WRITE REPORT-LINE FROM CTL-TOTALS-LINE.
+           MOVE "RECORDS ADDED" TO CTL-LABEL.
+           MOVE CT-ADDS-COUNT TO CTL-VALUE.
+           WRITE REPORT-LINE FROM CTL-TOTALS-LINE.
+           MOVE "RECORDS CHANGED" TO CTL-LABEL.
+           MOVE CT-CHANGES-COUNT TO CTL-VALUE.
+           WRITE REPORT-LINE FROM CTL-TOTALS-LINE.
+           MOVE "RECORDS DELETED" TO CTL-LABEL.
+           MOVE CT-DELETES-COUNT TO CTL-VALUE.
+           WRITE REPORT-LINE FROM CTL-TOTALS-LINE.
+           MOVE "LEAVE TRANSACTIONS" TO CTL-LABEL.
+           MOVE CT-LEAVE-COUNT TO CTL-VALUE.
+           WRITE REPORT-LINE FROM CTL-TOTALS-LINE.
+           MOVE "TRANSACTIONS REJECTED" TO CTL-LABEL.
+           MOVE CT-REJECTS-COUNT TO CTL-VALUE.
+           WRITE REPORT-LINE FROM CTL-TOTALS-LINE.
+
+       905-CLEAR-CHECKPOINT-RECORD.
+
+           OPEN OUTPUT EMPCKPT.
+           CLOSE EMPCKPT.
 
