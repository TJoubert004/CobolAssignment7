@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EMPDEPRL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+           SELECT EMPMASTI ASSIGN TO EMPMASTI
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS SEQUENTIAL
+                           RECORD KEY IS IR-EMPLOYEE-ID.
+           SELECT DEPTRPT  ASSIGN TO DEPTRPT
+                           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       SD  SORT-WORK-FILE.
+
+       01  SORT-EMPLOYEE-RECORD.
+           05  SW-EMPLOYEE-ID          PIC X(5).
+           05  SW-EMPLOYEE-NAME        PIC X(30).
+           05  SW-DEPART-CODE          PIC X(5).
+           05  SW-JOB-CLASS            PIC X(2).
+           05  SW-ANNUAL-SALARY        PIC S9(5)V99.
+           05  SW-VACATION-HOURS       PIC S9(3).
+           05  SW-SICK-HOURS           PIC S9(3)V99.
+
+       FD  EMPMASTI.
+
+       01  EMPLOYEE-RECORD-AREA.
+           05  IR-EMPLOYEE-ID          PIC X(5).
+           05  IR-EMPLOYEE-NAME        PIC X(30).
+           05  IR-DEPART-CODE          PIC X(5).
+           05  IR-JOB-CLASS            PIC X(2).
+           05  IR-ANNUAL-SALARY        PIC S9(5)V99.
+           05  IR-VACATION-HOURS       PIC S9(3).
+           05  IR-SICK-HOURS           PIC S9(3)V99.
+
+       FD  DEPTRPT.
+
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  SORT-EOF-SWITCH         PIC X    VALUE "N".
+               88  SORT-EOF                     VALUE "Y".
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
+               88  FIRST-RECORD                 VALUE "Y".
+               88  NOT-FIRST-RECORD             VALUE "N".
+
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-ID            PIC X(5).
+           05  EM-EMPLOYEE-NAME          PIC X(30).
+           05  EM-DEPART-CODE            PIC X(5).
+           05  EM-JOB-CLASS              PIC X(2).
+           05  EM-ANNUAL-SALARY          PIC S9(5)V99.
+           05  EM-VACATION-HOURS         PIC S9(3).
+           05  EM-SICK-HOURS             PIC S9(3)V99.
+
+       01  PREVIOUS-DEPART-CODE        PIC X(5).
+
+       01  ACCUMULATORS.
+           05  DEPART-SALARY-TOTAL     PIC S9(7)V99  VALUE ZEROS.
+           05  GRAND-SALARY-TOTAL      PIC S9(9)V99  VALUE ZEROS.
+
+       01  HEADING-LINE-1.
+           05  FILLER                  PIC X(30)
+               VALUE "DEPARTMENT PAYROLL LISTING".
+           05  FILLER                  PIC X(102) VALUE SPACES.
+
+       01  HEADING-LINE-2.
+           05  FILLER                  PIC X(5)   VALUE "EMPNO".
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(30)  VALUE "EMPLOYEE NAME".
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(4)   VALUE "DEPT".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(2)   VALUE "JC".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(14)  VALUE "ANNUAL SALARY".
+           05  FILLER                  PIC X(59)  VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  DL-EMPLOYEE-ID          PIC X(5).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-EMPLOYEE-NAME        PIC X(30).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-DEPART-CODE          PIC X(5).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-JOB-CLASS            PIC X(2).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  DL-ANNUAL-SALARY        PIC Z(6)9.99.
+           05  FILLER                  PIC X(62)  VALUE SPACES.
+
+       01  DEPARTMENT-TOTAL-LINE.
+           05  FILLER                  PIC X(8)   VALUE SPACES.
+           05  FILLER                  PIC X(14)  VALUE "DEPT TOTAL -".
+           05  DT-DEPART-CODE          PIC X(5).
+           05  FILLER                  PIC X(15)  VALUE SPACES.
+           05  DT-SALARY-TOTAL         PIC Z(6)9.99.
+           05  FILLER                  PIC X(83)  VALUE SPACES.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(17)  VALUE SPACES.
+           05  FILLER                  PIC X(13)  VALUE "GRAND TOTAL -".
+           05  GT-SALARY-TOTAL         PIC Z(8)9.99.
+           05  FILLER                  PIC X(90)  VALUE SPACES.
+
+       01  BLANK-LINE                 PIC X(132) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-CREATE-DEPARTMENT-REPORT.
+
+           OPEN OUTPUT DEPTRPT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-DEPART-CODE
+               ON ASCENDING KEY SW-EMPLOYEE-ID
+               USING EMPMASTI
+               OUTPUT PROCEDURE IS 200-PRINT-EMPLOYEE-RECORDS.
+           CLOSE DEPTRPT.
+           STOP RUN.
+
+       200-PRINT-EMPLOYEE-RECORDS.
+
+           PERFORM 210-WRITE-REPORT-HEADINGS.
+           PERFORM 220-PROCESS-SORTED-RECORD
+               UNTIL SORT-EOF.
+           IF NOT FIRST-RECORD
+               PERFORM 230-WRITE-DEPARTMENT-TOTAL.
+           PERFORM 240-WRITE-GRAND-TOTAL.
+
+       210-WRITE-REPORT-HEADINGS.
+
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+           WRITE REPORT-LINE FROM BLANK-LINE.
+
+       220-PROCESS-SORTED-RECORD.
+
+           RETURN SORT-WORK-FILE INTO EMPLOYEE-MASTER-RECORD
+               AT END
+                   SET SORT-EOF TO TRUE.
+           IF NOT SORT-EOF
+               IF FIRST-RECORD
+                   MOVE EM-DEPART-CODE TO PREVIOUS-DEPART-CODE
+                   SET NOT-FIRST-RECORD TO TRUE
+               ELSE
+                   IF EM-DEPART-CODE NOT = PREVIOUS-DEPART-CODE
+                       PERFORM 230-WRITE-DEPARTMENT-TOTAL
+                       MOVE EM-DEPART-CODE TO PREVIOUS-DEPART-CODE
+                   END-IF
+               END-IF
+               PERFORM 250-WRITE-DETAIL-LINE
+               ADD EM-ANNUAL-SALARY TO DEPART-SALARY-TOTAL
+               ADD EM-ANNUAL-SALARY TO GRAND-SALARY-TOTAL
+           END-IF.
+
+       230-WRITE-DEPARTMENT-TOTAL.
+
+           MOVE PREVIOUS-DEPART-CODE TO DT-DEPART-CODE.
+           MOVE DEPART-SALARY-TOTAL TO DT-SALARY-TOTAL.
+           WRITE REPORT-LINE FROM DEPARTMENT-TOTAL-LINE.
+           WRITE REPORT-LINE FROM BLANK-LINE.
+           MOVE ZEROS TO DEPART-SALARY-TOTAL.
+
+       240-WRITE-GRAND-TOTAL.
+
+           MOVE GRAND-SALARY-TOTAL TO GT-SALARY-TOTAL.
+           WRITE REPORT-LINE FROM GRAND-TOTAL-LINE.
+
+       250-WRITE-DETAIL-LINE.
+
+           MOVE EM-EMPLOYEE-ID TO DL-EMPLOYEE-ID.
+           MOVE EM-EMPLOYEE-NAME TO DL-EMPLOYEE-NAME.
+           MOVE EM-DEPART-CODE TO DL-DEPART-CODE.
+           MOVE EM-JOB-CLASS TO DL-JOB-CLASS.
+           MOVE EM-ANNUAL-SALARY TO DL-ANNUAL-SALARY.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
