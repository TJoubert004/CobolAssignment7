@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EMPERRLS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT ERRTRAN  ASSIGN TO ERRTRAN.
+           SELECT ERRLSRPT ASSIGN TO ERRLSRPT
+                           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ERRTRAN.
+
+       01  ERROR-TRANSACTION.
+           05  ET-ERR-REASON-CODE     PIC X.
+           05  ET-ERR-EMPLOYEE-DATA.
+               10  ET-ERR-EMPLOYEE-ID      PIC X(5).
+               10  ET-ERR-EMPLOYEE-NAME    PIC X(30).
+               10  ET-ERR-DEPART-CODE      PIC X(5).
+               10  ET-ERR-JOB-CLASS        PIC X(2).
+               10  ET-ERR-ANNUAL-SALARY    PIC S9(5)V99.
+
+       FD  ERRLSRPT.
+
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  ERRTRAN-EOF-SWITCH      PIC X    VALUE "N".
+               88  ERRTRAN-EOF                  VALUE "Y".
+
+       01  REJECT-COUNT                PIC S9(5) COMP VALUE ZERO.
+
+       01  REASON-TEXT                 PIC X(35).
+
+       01  HEADING-LINE-1.
+           05  FILLER                  PIC X(32)
+               VALUE "REJECTED TRANSACTION LISTING".
+           05  FILLER                  PIC X(100) VALUE SPACES.
+
+       01  HEADING-LINE-2.
+           05  FILLER                  PIC X(5)   VALUE "EMPNO".
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(30)  VALUE "EMPLOYEE NAME".
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(4)   VALUE "DEPT".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(2)   VALUE "JC".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE "SALARY".
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(35)  VALUE "REASON".
+           05  FILLER                  PIC X(34)  VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  DL-EMPLOYEE-ID          PIC X(5).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-EMPLOYEE-NAME        PIC X(30).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-DEPART-CODE          PIC X(5).
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  DL-JOB-CLASS            PIC X(2).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  DL-ANNUAL-SALARY        PIC Z(6)9.99.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-REASON-TEXT          PIC X(35).
+           05  FILLER                  PIC X(34)  VALUE SPACES.
+
+       01  COUNT-LINE.
+           05  FILLER                  PIC X(26)
+               VALUE "REJECTED TRANSACTIONS - ".
+           05  CL-REJECT-COUNT         PIC ZZZZ9.
+           05  FILLER                  PIC X(101) VALUE SPACES.
+
+       01  BLANK-LINE                  PIC X(132) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-LIST-REJECTED-TRANSACTIONS.
+
+           OPEN INPUT  ERRTRAN
+                OUTPUT ERRLSRPT.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+           WRITE REPORT-LINE FROM BLANK-LINE.
+           PERFORM 100-PROCESS-ERROR-TRANSACTION
+               UNTIL ERRTRAN-EOF.
+           MOVE REJECT-COUNT TO CL-REJECT-COUNT.
+           WRITE REPORT-LINE FROM COUNT-LINE.
+           CLOSE ERRTRAN
+                 ERRLSRPT.
+           STOP RUN.
+
+       100-PROCESS-ERROR-TRANSACTION.
+
+           READ ERRTRAN
+               AT END
+                   SET ERRTRAN-EOF TO TRUE.
+           IF NOT ERRTRAN-EOF
+               ADD 1 TO REJECT-COUNT
+               PERFORM 110-TRANSLATE-REASON-CODE
+               PERFORM 120-WRITE-DETAIL-LINE.
+
+       110-TRANSLATE-REASON-CODE.
+
+           EVALUATE ET-ERR-REASON-CODE
+               WHEN "1"
+                   MOVE "DUPLICATE ADD - ALREADY ON FILE"
+                       TO REASON-TEXT
+               WHEN "2"
+                   MOVE "MASTER NOT FOUND - CHANGE REJECTED"
+                       TO REASON-TEXT
+               WHEN "3"
+                   MOVE "MASTER NOT FOUND - DELETE REJECTED"
+                       TO REASON-TEXT
+               WHEN "4"
+                   MOVE "INVALID DEPT, JOB CLASS, OR SALARY"
+                       TO REASON-TEXT
+               WHEN "5"
+                   MOVE "MASTER NOT FOUND - LEAVE REJECTED"
+                       TO REASON-TEXT
+               WHEN "6"
+                   MOVE "VACATION HOURS NOT A WHOLE NUMBER"
+                       TO REASON-TEXT
+               WHEN "7"
+                   MOVE "UNRECOGNIZED TRANSACTION CODE"
+                       TO REASON-TEXT
+               WHEN OTHER
+                   MOVE "UNKNOWN REASON CODE"
+                       TO REASON-TEXT
+           END-EVALUATE.
+
+       120-WRITE-DETAIL-LINE.
+
+           MOVE ET-ERR-EMPLOYEE-ID TO DL-EMPLOYEE-ID.
+           MOVE ET-ERR-EMPLOYEE-NAME TO DL-EMPLOYEE-NAME.
+           MOVE ET-ERR-DEPART-CODE TO DL-DEPART-CODE.
+           MOVE ET-ERR-JOB-CLASS TO DL-JOB-CLASS.
+           MOVE ET-ERR-ANNUAL-SALARY TO DL-ANNUAL-SALARY.
+           MOVE REASON-TEXT TO DL-REASON-TEXT.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
